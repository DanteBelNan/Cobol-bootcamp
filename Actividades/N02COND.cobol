@@ -1,15 +1,196 @@
-      IDENTIFICATION DIVISION.
-      PROGRAM-ID. N02COND.
-      DATA DIVISION.
-          WORKING-STORAGE SECTION.
-              01 numero PIC 9(2).
-      PROCEDURE DIVISION.
-          MOVE 50 TO numero.
-          IF numero > 50
-          DISPLAY "El número es mayor que 50"
-          ELSE IF numero < 50
-          DISPLAY "El número es menor que 50"
-          ELSE
-          DISPLAY "El número es igual a 50"
-          END-IF.
-      STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. N02COND.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMFILE  ASSIGN TO NUMFILED
+                          FILE STATUS WS-NUMFILE-STATUS.
+           SELECT PARMFILE ASSIGN TO PARMFILED
+                          FILE STATUS WS-PARMFILE-STATUS.
+           SELECT OUTFILE  ASSIGN TO OUTFILED
+                          FILE STATUS WS-OUTFILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD NUMFILE
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
+            RECORD CONTAINS 7 CHARACTERS.
+       01 REG-NUMFILE.
+           05  NUM-VALOR         PIC 9(07).
+
+       FD PARMFILE
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
+            RECORD CONTAINS 7 CHARACTERS.
+       01 REG-PARMFILE.
+           05  PARM-UMBRAL       PIC 9(07).
+
+       FD OUTFILE
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
+            RECORD CONTAINS 80 CHARACTERS.
+       01 REG-OUTFILE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-NUMFILE-STATUS PIC XX.
+       01 WS-PARMFILE-STATUS PIC XX.
+       01 WS-OUTFILE-STATUS PIC XX.
+       01 WS-FS-VALUES.
+           05 FS-OKEI  PIC XX VALUE "00".
+           05 FS-EOF   PIC XX VALUE "10".
+
+       01 WS-UMBRAL          PIC 9(07) VALUE 50.
+       01 WS-CONTADOR        PIC 9(07) VALUE 0.
+       01 WS-CNT-MAYOR       PIC 9(07) VALUE 0.
+       01 WS-CNT-MENOR       PIC 9(07) VALUE 0.
+       01 WS-CNT-IGUAL       PIC 9(07) VALUE 0.
+
+       01 WS-TITLE.
+           10 TTL-LIT             PIC X(40) VALUE
+              'REPORTE DE CLASIFICACION POR UMBRAL'.
+           10 FILLER              PIC X(40) VALUE SPACES.
+       01 WS-HEADER.
+           10 HDR-NUMERO           PIC X(10) VALUE 'NUMERO'.
+           10 HDR-PIPE1            PIC X(1)  VALUE '|'.
+           10 HDR-CLASE            PIC X(20) VALUE 'CLASIFICACION'.
+           10 FILLER               PIC X(49) VALUE SPACES.
+       01 WS-BODY.
+           10 BDY-NUMERO           PIC ZZZZZZ9.
+           10 BDY-PIPE1            PIC X(1)  VALUE '|'.
+           10 BDY-CLASE            PIC X(20).
+           10 FILLER               PIC X(52) VALUE SPACES.
+       01 WS-FOOTER1.
+           10 FTR1-LIT             PIC X(20) VALUE 'MAYOR QUE UMBRAL: '.
+           10 FTR1-CONT            PIC ZZZZZZ9.
+           10 FILLER               PIC X(53) VALUE SPACES.
+       01 WS-FOOTER2.
+           10 FTR2-LIT             PIC X(20) VALUE 'MENOR QUE UMBRAL: '.
+           10 FTR2-CONT            PIC ZZZZZZ9.
+           10 FILLER               PIC X(53) VALUE SPACES.
+       01 WS-FOOTER3.
+           10 FTR3-LIT            PIC X(20) VALUE 'IGUAL AL UMBRAL..: '.
+           10 FTR3-CONT            PIC ZZZZZZ9.
+           10 FILLER               PIC X(53) VALUE SPACES.
+       01 WS-FOOTER4.
+           10 FTR4-LIT            PIC X(20) VALUE 'TOTAL PROCESADOS.: '.
+           10 FTR4-CONT            PIC ZZZZZZ9.
+           10 FILLER               PIC X(53) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIO
+           THRU 1000-INICIO-EXIT
+
+           PERFORM 2000-PROCESO
+           THRU 2000-PROCESO-EXIT
+           UNTIL WS-NUMFILE-STATUS = FS-EOF
+
+           PERFORM 3000-FIN
+           THRU 3000-FIN-EXIT
+           STOP RUN.
+
+       1000-INICIO.
+           PERFORM 1100-CARGA-PARM
+           THRU 1100-CARGA-PARM-EXIT
+
+           OPEN INPUT NUMFILE
+           EVALUATE WS-NUMFILE-STATUS
+               WHEN "00"
+                  CONTINUE
+               WHEN "35"
+                  DISPLAY "NO EXISTE NUMFILE"
+                  MOVE FS-EOF TO WS-NUMFILE-STATUS
+               WHEN OTHER
+                  DISPLAY "EL ERROR DE NUMFILE ES: " WS-NUMFILE-STATUS
+           END-EVALUATE
+
+           OPEN OUTPUT OUTFILE
+           EVALUATE WS-OUTFILE-STATUS
+               WHEN "00"
+                  CONTINUE
+               WHEN OTHER
+                  DISPLAY "EL ERROR DE OUTFILE ES: " WS-OUTFILE-STATUS
+           END-EVALUATE
+
+           WRITE REG-OUTFILE FROM WS-TITLE
+           WRITE REG-OUTFILE FROM WS-HEADER
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+
+       1100-CARGA-PARM.
+           MOVE "00" TO WS-PARMFILE-STATUS
+           OPEN INPUT PARMFILE
+           EVALUATE WS-PARMFILE-STATUS
+               WHEN "00"
+                  READ PARMFILE INTO REG-PARMFILE
+                     AT END
+                        CONTINUE
+                     NOT AT END
+                        MOVE PARM-UMBRAL TO WS-UMBRAL
+                  END-READ
+                  CLOSE PARMFILE
+               WHEN "35"
+                  DISPLAY "NO EXISTE PARMFILE, USA UMBRAL POR DEFECTO"
+               WHEN OTHER
+                  DISPLAY "EL ERROR DE PARMFILE ES: " WS-PARMFILE-STATUS
+           END-EVALUATE
+           .
+       1100-CARGA-PARM-EXIT.
+           EXIT.
+
+       2000-PROCESO.
+           PERFORM 2100-LECTURA
+           THRU 2100-LECTURA-EXIT
+           IF WS-NUMFILE-STATUS NOT = FS-EOF
+              ADD 1 TO WS-CONTADOR
+              PERFORM 2300-CLASIFICA
+              THRU 2300-CLASIFICA-EXIT
+           END-IF
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+
+       2100-LECTURA.
+           READ NUMFILE INTO REG-NUMFILE
+           AT END
+              MOVE FS-EOF TO WS-NUMFILE-STATUS
+           END-READ
+           .
+       2100-LECTURA-EXIT.
+           EXIT.
+
+       2300-CLASIFICA.
+           MOVE NUM-VALOR TO BDY-NUMERO
+           IF NUM-VALOR > WS-UMBRAL
+              MOVE 'MAYOR QUE UMBRAL' TO BDY-CLASE
+              ADD 1 TO WS-CNT-MAYOR
+           ELSE
+              IF NUM-VALOR < WS-UMBRAL
+                 MOVE 'MENOR QUE UMBRAL' TO BDY-CLASE
+                 ADD 1 TO WS-CNT-MENOR
+              ELSE
+                 MOVE 'IGUAL AL UMBRAL' TO BDY-CLASE
+                 ADD 1 TO WS-CNT-IGUAL
+              END-IF
+           END-IF
+           WRITE REG-OUTFILE FROM WS-BODY
+           .
+       2300-CLASIFICA-EXIT.
+           EXIT.
+
+       3000-FIN.
+           MOVE WS-CNT-MAYOR TO FTR1-CONT
+           WRITE REG-OUTFILE FROM WS-FOOTER1
+           MOVE WS-CNT-MENOR TO FTR2-CONT
+           WRITE REG-OUTFILE FROM WS-FOOTER2
+           MOVE WS-CNT-IGUAL TO FTR3-CONT
+           WRITE REG-OUTFILE FROM WS-FOOTER3
+           MOVE WS-CONTADOR TO FTR4-CONT
+           WRITE REG-OUTFILE FROM WS-FOOTER4
+
+           CLOSE NUMFILE
+           CLOSE OUTFILE
+           .
+       3000-FIN-EXIT.
+           EXIT.
