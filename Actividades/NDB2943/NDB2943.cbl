@@ -8,6 +8,16 @@
        FILE-CONTROL.
            SELECT OUTFILE    ASSIGN  TO OUTFILE
                              FILE STATUS IS WS-OUTFILE-STATUS.
+           SELECT PARMFILE   ASSIGN  TO PARMFILE
+                             FILE STATUS IS WS-PARMFILE-STATUS.
+           SELECT EXCFILE    ASSIGN  TO EXCFILE
+                             FILE STATUS IS WS-EXCFILE-STATUS.
+           SELECT CSVFILE    ASSIGN  TO CSVFILE
+                             FILE STATUS IS WS-CSVFILE-STATUS.
+           SELECT REVFILE    ASSIGN  TO REVFILE
+                             FILE STATUS IS WS-REVFILE-STATUS.
+           SELECT AUDFILE    ASSIGN  TO AUDFILE
+                             FILE STATUS IS WS-AUDFILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,22 +25,118 @@
             RECORDING MODE IS F
             BLOCK CONTAINS 0 RECORDS
             RECORD CONTAINS  120 CHARACTERS.
-       01  REG-OUTFILE    PIC X(120).                                                 
+       01  REG-OUTFILE    PIC X(120).
+
+       FD  PARMFILE
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
+            RECORD CONTAINS  51 CHARACTERS.
+       01  REG-PARMFILE.
+           05  PARM-JOB-LIST        PIC X(8) OCCURS 5 TIMES.
+           05  PARM-JOB-COUNT       PIC 9(1).
+           05  PARM-THRESHOLD       PIC 9(7)V99.
+           05  PARM-RUN-MODE        PIC X(1).
+
+       FD  EXCFILE
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
+            RECORD CONTAINS  40 CHARACTERS.
+       01  REG-EXCFILE    PIC X(40).
+
+       FD  CSVFILE
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
+            RECORD CONTAINS  100 CHARACTERS.
+       01  REG-CSVFILE    PIC X(100).
+
+       FD  REVFILE
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
+            RECORD CONTAINS  40 CHARACTERS.
+       01  REG-REVFILE    PIC X(40).
+
+      * Shared audit-trail file written by both N00BASE and NDB2843 -
+      * one row at start and one at end of run - so operations has a
+      * single place to check run history.
+       FD  AUDFILE
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
+            RECORD CONTAINS  80 CHARACTERS.
+       01  REG-AUDFILE.
+           05  AUD-PROGRAM       PIC X(08).
+           05  AUD-EVENT         PIC X(05).
+           05  AUD-TIMESTAMP     PIC X(19).
+           05  AUD-RECORDS       PIC 9(08).
+           05  AUD-STATUS        PIC X(08).
+           05  FILLER            PIC X(32).
 
 
 
        WORKING-STORAGE SECTION.
        01 WS-OUTFILE-STATUS PIC X(02).
+       01 WS-PARMFILE-STATUS PIC X(02).
+       01 WS-EXCFILE-STATUS PIC X(02).
+       01 WS-CSVFILE-STATUS PIC X(02).
+       01 WS-REVFILE-STATUS PIC X(02).
+       01 WS-AUDFILE-STATUS PIC X(02).
+
+       01 WS-AUD-RAW-TS.
+           05 WS-AUD-RAW-DATE      PIC 9(8).
+           05 WS-AUD-RAW-TIME      PIC 9(6).
+           05 FILLER               PIC X(7).
+       01 WS-SQLCODE-RF             PIC -(7)9.
 
        01 WS-VARIABLES.
            05 WS-CONTADOR          PIC 9(02) VALUE 0.
+           05 WS-EXC-COUNT         PIC 9(02) VALUE 0.
            05 WS-FILE-READ         PIC 9(02).
-           05 WS-JOB               PIC X(08).
            05 WS-TOTAL-SALARY      PIC S9(7)V9(2) USAGE COMP-3.
            05 WS-TOTAL-SUMA-RF     PIC $.$$$.$$9,99.
+
+       01 WS-EXC-LINE.
+           10 EXL-LIT               PIC X(20)
+                                    VALUE 'EMPNO SIN SALARIO: '.
+           10 EXL-EMPNO             PIC X(6).
+           10 FILLER                PIC X(14) VALUE SPACES.
+
+       01 WS-EXC-FOOTER.
+           10 EXF-LIT               PIC X(20)
+                                    VALUE 'TOTAL EXCEPCIONES: '.
+           10 EXF-CONT              PIC ZZ9.
+           10 FILLER                PIC X(17) VALUE SPACES.
+
+       01 WS-CSV-SALARY-RF          PIC ZZZZZZ9,99.
+       01 WS-CSV-BONUS-RF           PIC ZZZZZZ9,99.
+       01 WS-CSV-LINE                PIC X(100).
+       01 WS-CSV-LEN                 PIC S9(4) COMP.
+
+       01 WS-THRESHOLD               PIC S9(7)V9(2) USAGE COMP-3.
+       01 WS-RUN-MODE                PIC X(1) VALUE 'D'.
+           88 SUMMARY-ONLY           VALUE 'S'.
+           88 DETAIL-MODE            VALUE 'D'.
+       01 WS-REV-LINE.
+           10 REVL-LIT               PIC X(20)
+                                     VALUE 'EMPNO SOBRE UMBRAL: '.
+           10 REVL-EMPNO             PIC X(6).
+           10 FILLER                 PIC X(2) VALUE SPACES.
+           10 REVL-TOTAL             PIC $$$.$$9,99.
+
+       01 WS-JOB-COUNT              PIC S9(4) COMP VALUE 1.
+       01 WS-JOB-TABLE.
+           05 WS-JOB-ENTRY          PIC X(8) OCCURS 5 TIMES
+                                    INDEXED BY JOB-IDX.
        01  TOTAL.
            05 WS-TOTAL             PIC S9(7)V9(2) USAGE COMP-3.
            05 WS-TOTAL-SUMA        PIC S9(7)V9(2) USAGE COMP-3 VALUE 0.
+           05 WS-SUBTOTAL          PIC S9(7)V9(2) USAGE COMP-3 VALUE 0.
+
+       01 WS-PREV-WORKDEPT         PIC X(3) VALUE SPACES.
+       01 WS-SUBTOTAL-LINE.
+           10 SBT1                 PIC X(41) VALUE SPACES.
+           10 SBT-LIT              PIC X(16) VALUE 'SUBTOTAL DEPTO: '.
+           10 SBT-DEPTNO           PIC X(3).
+           10 SBT2                 PIC X(3)  VALUE SPACES.
+           10 SBT-TOTAL            PIC $.$$$.$$9,99.
 
        01 WS-HEADER.
            10 HDR1         PIC X(40).
@@ -40,6 +146,10 @@
            10 FTR1         PIC X(41) VALUE SPACES.
            10 FTR2         PIC X(22).
            10 FTR3         PIC $.$$$.$$9,99.
+       01 WS-FOOTER-CNT.
+           10 FTRC-LIT     PIC X(25) VALUE 'TOTAL EMPLEADOS LEIDOS: '.
+           10 FTRC-CONT    PIC ZZZZZ9.
+           10 FILLER       PIC X(89) VALUE SPACES.
        01 WS-BODY.
            10 BDY-EMPNO                  PIC X(6).
            10 BDY-PIPE1                  PIC X(1) VALUE '|'.
@@ -101,14 +211,140 @@
                   DISPLAY "EL ERROR ES: " WS-OUTFILE-STATUS
            END-EVALUATE
 
+           OPEN OUTPUT EXCFILE
+
+           EVALUATE WS-EXCFILE-STATUS
+               WHEN "00"
+                  CONTINUE
+               WHEN OTHER
+                  DISPLAY "EL ERROR DE EXCFILE ES: " WS-EXCFILE-STATUS
+           END-EVALUATE
+
+           OPEN OUTPUT CSVFILE
+
+           EVALUATE WS-CSVFILE-STATUS
+               WHEN "00"
+                  CONTINUE
+               WHEN OTHER
+                  DISPLAY "EL ERROR DE CSVFILE ES: " WS-CSVFILE-STATUS
+           END-EVALUATE
+
+           OPEN OUTPUT REVFILE
+
+           EVALUATE WS-REVFILE-STATUS
+               WHEN "00"
+                  CONTINUE
+               WHEN OTHER
+                  DISPLAY "EL ERROR DE REVFILE ES: " WS-REVFILE-STATUS
+           END-EVALUATE
+
            MOVE ZEROS TO WS-CONTADOR
-           MOVE 'CLERK' TO WS-JOB
+           MOVE ZEROS TO WS-EXC-COUNT
            MOVE 0 TO WS-TOTAL-SALARY
+
+           PERFORM 1100-CARGA-PARM
+              THRU 1100-CARGA-PARM-EXIT
+
+           PERFORM 1200-AUDIT-ABRE
+              THRU 1200-AUDIT-ABRE-EXIT
+
+           MOVE 'START' TO AUD-EVENT
+           MOVE 0       TO AUD-RECORDS
+           MOVE '0'     TO AUD-STATUS
+           PERFORM 1210-AUDIT-ESCRIBE
+              THRU 1210-AUDIT-ESCRIBE-EXIT
            .
 
        1000-INICIO-EXIT.
            EXIT.
 
+       1100-CARGA-PARM.
+           MOVE "00" TO WS-PARMFILE-STATUS
+           OPEN INPUT PARMFILE
+           EVALUATE WS-PARMFILE-STATUS
+               WHEN "00"
+                  READ PARMFILE INTO REG-PARMFILE
+                     AT END
+                        CONTINUE
+                     NOT AT END
+                        IF PARM-JOB-COUNT > 5
+                           OR PARM-JOB-COUNT = 0
+                           DISPLAY "JOB-COUNT DE PARMFILE FUERA DE "
+                                   "RANGO, USA JOB POR DEFECTO"
+                           MOVE 1 TO WS-JOB-COUNT
+                           MOVE 'CLERK' TO WS-JOB-ENTRY (1)
+                           MOVE 999999,99 TO WS-THRESHOLD
+                           MOVE 'D' TO WS-RUN-MODE
+                        ELSE
+                           MOVE PARM-JOB-COUNT TO WS-JOB-COUNT
+                           PERFORM VARYING JOB-IDX FROM 1 BY 1
+                                   UNTIL JOB-IDX > WS-JOB-COUNT
+                              MOVE PARM-JOB-LIST (JOB-IDX)
+                                TO WS-JOB-ENTRY (JOB-IDX)
+                           END-PERFORM
+                           MOVE PARM-THRESHOLD TO WS-THRESHOLD
+                           IF PARM-RUN-MODE = 'S'
+                              MOVE 'S' TO WS-RUN-MODE
+                           ELSE
+                              MOVE 'D' TO WS-RUN-MODE
+                           END-IF
+                        END-IF
+                  END-READ
+                  CLOSE PARMFILE
+               WHEN "35"
+                  DISPLAY "NO EXISTE PARMFILE, USA JOB POR DEFECTO"
+                  MOVE 1 TO WS-JOB-COUNT
+                  MOVE 'CLERK' TO WS-JOB-ENTRY (1)
+                  MOVE 999999,99 TO WS-THRESHOLD
+                  MOVE 'D' TO WS-RUN-MODE
+               WHEN OTHER
+                  DISPLAY "EL ERROR DE PARMFILE ES: " WS-PARMFILE-STATUS
+                  MOVE 1 TO WS-JOB-COUNT
+                  MOVE 'CLERK' TO WS-JOB-ENTRY (1)
+                  MOVE 999999,99 TO WS-THRESHOLD
+                  MOVE 'D' TO WS-RUN-MODE
+           END-EVALUATE
+           .
+       1100-CARGA-PARM-EXIT.
+           EXIT.
+
+       1200-AUDIT-ABRE.
+           MOVE "00" TO WS-AUDFILE-STATUS
+           OPEN EXTEND AUDFILE
+           IF WS-AUDFILE-STATUS NOT = "00"
+              OPEN OUTPUT AUDFILE
+           END-IF
+           EVALUATE WS-AUDFILE-STATUS
+               WHEN "00"
+                  CONTINUE
+               WHEN OTHER
+                  DISPLAY "EL ERROR DE AUDFILE ES: " WS-AUDFILE-STATUS
+           END-EVALUATE
+           .
+       1200-AUDIT-ABRE-EXIT.
+           EXIT.
+
+       1210-AUDIT-ESCRIBE.
+           MOVE 'NDB2843' TO AUD-PROGRAM
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-AUD-RAW-TS
+           STRING WS-AUD-RAW-DATE (1:4) DELIMITED BY SIZE
+                  '-'                   DELIMITED BY SIZE
+                  WS-AUD-RAW-DATE (5:2) DELIMITED BY SIZE
+                  '-'                   DELIMITED BY SIZE
+                  WS-AUD-RAW-DATE (7:2) DELIMITED BY SIZE
+                  ' '                   DELIMITED BY SIZE
+                  WS-AUD-RAW-TIME (1:2) DELIMITED BY SIZE
+                  ':'                   DELIMITED BY SIZE
+                  WS-AUD-RAW-TIME (3:2) DELIMITED BY SIZE
+                  ':'                   DELIMITED BY SIZE
+                  WS-AUD-RAW-TIME (5:2) DELIMITED BY SIZE
+             INTO AUD-TIMESTAMP
+           END-STRING
+           WRITE REG-AUDFILE
+           .
+       1210-AUDIT-ESCRIBE-EXIT.
+           EXIT.
+
 
        2000-PROCESO.
            EXEC SQL
@@ -123,7 +359,8 @@
                      SALARY,
                      BONUS
                 FROM NEOSB43.EMP
-                WHERE JOB = :WS-JOB
+                WHERE JOB IN (:WS-JOB-TABLE FOR :WS-JOB-COUNT ROWS)
+                ORDER BY WORKDEPT
            END-EXEC
 
            EXEC SQL OPEN CUR-EMP END-EXEC.
@@ -156,17 +393,26 @@
 
            EVALUATE SQLCODE
                   WHEN ZEROES
+                      IF DCLEMP-WORKDEPT NOT = WS-PREV-WORKDEPT
+                         AND WS-PREV-WORKDEPT NOT = SPACES
+                         PERFORM 2370-SUBTOTAL-BREAK
+                              THRU 2370-SUBTOTAL-BREAK-EXIT
+                      END-IF
                       ADD 1 TO WS-CONTADOR
                       ADD DCLEMP-SALARY TO WS-TOTAL-SALARY
                       PERFORM 2300-MOVE-Y-WRITE
                            THRU 2300-MOVE-Y-WRITE-EXIT
+                      MOVE DCLEMP-WORKDEPT TO WS-PREV-WORKDEPT
                   WHEN +100
+                      IF WS-PREV-WORKDEPT NOT = SPACES
+                         PERFORM 2370-SUBTOTAL-BREAK
+                              THRU 2370-SUBTOTAL-BREAK-EXIT
+                      END-IF
                        PERFORM 3000-FINAL
                   WHEN -305
-                      ADD 1 TO WS-CONTADOR
-                      ADD DCLEMP-SALARY TO WS-TOTAL-SALARY
-                      PERFORM 2300-MOVE-Y-WRITE
-                           THRU 2300-MOVE-Y-WRITE-EXIT
+                      ADD 1 TO WS-EXC-COUNT
+                      MOVE DCLEMP-EMPNO TO EXL-EMPNO
+                      WRITE REG-EXCFILE FROM WS-EXC-LINE
 
                   WHEN OTHER
                       DISPLAY "HUBO UN ERROR.... SQLCODE: " SQLCODE
@@ -184,12 +430,17 @@
 
            WRITE REG-OUTFILE FROM WS-HEADER
 
+           MOVE 'EMPNO;FIRSTNAME;LASTNAME;WORKDEPT;JOB;SALARY;BONUS'
+             TO WS-CSV-LINE
+           WRITE REG-CSVFILE FROM WS-CSV-LINE
 
            .
        2200-HEADER-EXIT.
            EXIT.
 
        2400-FOOTER.
+           MOVE WS-CONTADOR TO FTRC-CONT
+           WRITE REG-OUTFILE FROM WS-FOOTER-CNT
            MOVE 'TOTAL BONUS + SALARIO:' TO FTR2
            MOVE WS-TOTAL-SUMA TO WS-TOTAL-SUMA-RF
            MOVE WS-TOTAL-SUMA-RF TO FTR3
@@ -211,19 +462,92 @@
            COMPUTE WS-TOTAL = DCLEMP-SALARY + DCLEMP-BONUS
            MOVE WS-TOTAL IN TOTAL TO BDY-TOTAL-RF
            ADD WS-TOTAL TO WS-TOTAL-SUMA
-           WRITE REG-OUTFILE FROM WS-BODY
+           ADD WS-TOTAL TO WS-SUBTOTAL
+           IF NOT SUMMARY-ONLY
+              WRITE REG-OUTFILE FROM WS-BODY
+           END-IF
       *    POR ALGUNA RAZON, NO ESCRIBE EL ULTIMO CAMPO SIN IMPORTAR
       *    QUE CAMPO SEA, NO LO ESCRIBE
+           PERFORM 2310-WRITE-CSV
+                THRU 2310-WRITE-CSV-EXIT
+           PERFORM 2320-CHECK-THRESHOLD
+                THRU 2320-CHECK-THRESHOLD-EXIT
            .
        2300-MOVE-Y-WRITE-EXIT.
            EXIT.
+
+       2310-WRITE-CSV.
+           MOVE DCLEMP-SALARY TO WS-CSV-SALARY-RF
+           MOVE DCLEMP-BONUS TO WS-CSV-BONUS-RF
+           MOVE SPACES TO WS-CSV-LINE
+           MOVE 1 TO WS-CSV-LEN
+           STRING DCLEMP-EMPNO              DELIMITED BY SIZE
+                  ';'                       DELIMITED BY SIZE
+                  FUNCTION TRIM(DCLEMP-FIRSTNME) DELIMITED BY SIZE
+                  ';'                       DELIMITED BY SIZE
+                  FUNCTION TRIM(DCLEMP-LASTNAME) DELIMITED BY SIZE
+                  ';'                       DELIMITED BY SIZE
+                  DCLEMP-WORKDEPT           DELIMITED BY SIZE
+                  ';'                       DELIMITED BY SIZE
+                  FUNCTION TRIM(DCLEMP-JOB) DELIMITED BY SIZE
+                  ';'                       DELIMITED BY SIZE
+                  WS-CSV-SALARY-RF  DELIMITED BY SIZE
+                  ';'               DELIMITED BY SIZE
+                  WS-CSV-BONUS-RF   DELIMITED BY SIZE
+             INTO WS-CSV-LINE
+             WITH POINTER WS-CSV-LEN
+           IF NOT SUMMARY-ONLY
+              WRITE REG-CSVFILE FROM WS-CSV-LINE
+           END-IF
+           .
+       2310-WRITE-CSV-EXIT.
+           EXIT.
+
+       2320-CHECK-THRESHOLD.
+           IF NOT SUMMARY-ONLY
+              AND WS-TOTAL IN TOTAL > WS-THRESHOLD
+              MOVE DCLEMP-EMPNO TO REVL-EMPNO
+              MOVE WS-TOTAL IN TOTAL TO REVL-TOTAL
+              WRITE REG-REVFILE FROM WS-REV-LINE
+           END-IF
+           .
+       2320-CHECK-THRESHOLD-EXIT.
+           EXIT.
+
+       2370-SUBTOTAL-BREAK.
+           IF NOT SUMMARY-ONLY
+              MOVE WS-PREV-WORKDEPT TO SBT-DEPTNO
+              MOVE WS-SUBTOTAL TO SBT-TOTAL
+              WRITE REG-OUTFILE FROM WS-SUBTOTAL-LINE
+           END-IF
+           MOVE 0 TO WS-SUBTOTAL
+           .
+       2370-SUBTOTAL-BREAK-EXIT.
+           EXIT.
+
        3000-FINAL.
            EXEC SQL
-               CLOSE CUR-DEPT
+               CLOSE CUR-EMP
            END-EXEC.
            PERFORM 2400-FOOTER
                THRU 2400-FOOTER-EXIT
            .
+
+           MOVE WS-EXC-COUNT TO EXF-CONT
+           WRITE REG-EXCFILE FROM WS-EXC-FOOTER
+
+           MOVE 'END  '      TO AUD-EVENT
+           MOVE WS-CONTADOR  TO AUD-RECORDS
+           MOVE SQLCODE      TO WS-SQLCODE-RF
+           MOVE WS-SQLCODE-RF TO AUD-STATUS
+           PERFORM 1210-AUDIT-ESCRIBE
+              THRU 1210-AUDIT-ESCRIBE-EXIT
+
+           CLOSE OUTFILE
+           CLOSE EXCFILE
+           CLOSE CSVFILE
+           CLOSE REVFILE
+           CLOSE AUDFILE
            STOP RUN.
 
 
