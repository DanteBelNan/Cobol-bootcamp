@@ -1,43 +1,252 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. N00BASE.
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT INFILE  ASSIGN TO INFILED
                           FILE STATUS WS-FILE-STATUS.
+           SELECT OUTFILE ASSIGN TO OUTFILED
+                          FILE STATUS WS-OUTFILE-STATUS.
+           SELECT HIERFILE ASSIGN TO HIERFILED
+                          FILE STATUS WS-HIERFILE-STATUS.
+           SELECT EMPFILE ASSIGN TO EMPFILED
+                          FILE STATUS WS-EMPFILE-STATUS.
+           SELECT EXCFILE ASSIGN TO EXCFILED
+                          FILE STATUS WS-EXCFILE-STATUS.
+           SELECT CTLFILE ASSIGN TO CTLFILED
+                          FILE STATUS WS-CTLFILE-STATUS.
+           SELECT RESTFILE ASSIGN TO RESTFILED
+                          FILE STATUS WS-RESTFILE-STATUS.
+           SELECT AUDFILE ASSIGN TO AUDFILED
+                          FILE STATUS WS-AUDFILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD INFILE
-            RECORDING MODE IS F 
-            BLOCK CONTAINS 0 RECORDS 
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
             RECORD CONTAINS 90 CHARACTERS.
        01 REG-INFILE.
-           05  OUT-DEPTNO        PIC X(03).          
-           05  OUT-DEPTNAME      PIC X(36).              
-           05  OUT-MGRNO         PIC X(06).            
-           05  OUT-ADMRDEPT      PIC X(03).                
+           05  OUT-DEPTNO        PIC X(03).
+           05  OUT-DEPTNAME      PIC X(36).
+           05  OUT-MGRNO         PIC X(06).
+           05  OUT-ADMRDEPT      PIC X(03).
            05  OUT-LOCATION      PIC X(16).
            05  FILLER            PIC X(26).
-       WORKING-STORAGE SECTION. 
+
+       FD OUTFILE
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
+            RECORD CONTAINS 80 CHARACTERS.
+       01 REG-OUTFILE PIC X(80).
+
+       FD HIERFILE
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
+            RECORD CONTAINS 80 CHARACTERS.
+       01 REG-HIERFILE PIC X(80).
+
+       FD EMPFILE
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
+            RECORD CONTAINS 6 CHARACTERS.
+       01 REG-EMPFILE.
+           05  EMP-EMPNO         PIC X(06).
+
+       FD EXCFILE
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
+            RECORD CONTAINS 80 CHARACTERS.
+       01 REG-EXCFILE PIC X(80).
+
+       FD CTLFILE
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
+            RECORD CONTAINS 20 CHARACTERS.
+       01 REG-CTLFILE.
+           05  CTL-RESTART-FLAG  PIC X(01).
+           05  CTL-EXPECTED-CNT  PIC 9(06).
+           05  FILLER            PIC X(13).
+
+       FD RESTFILE
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
+            RECORD CONTAINS 20 CHARACTERS.
+       01 REG-RESTFILE.
+           05  REST-CONTADOR     PIC 9(06).
+           05  FILLER            PIC X(14).
+
+      * Shared audit-trail file: one row at start and one at end of
+      * every run, for both N00BASE and NDB2843, so operations has a
+      * single place to check run history instead of old job output.
+       FD AUDFILE
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
+            RECORD CONTAINS 80 CHARACTERS.
+       01 REG-AUDFILE.
+           05  AUD-PROGRAM       PIC X(08).
+           05  AUD-EVENT         PIC X(05).
+           05  AUD-TIMESTAMP     PIC X(19).
+           05  AUD-RECORDS       PIC 9(08).
+           05  AUD-STATUS        PIC X(08).
+           05  FILLER            PIC X(32).
+
+       WORKING-STORAGE SECTION.
        01 WS-VARIABLES.
            05 WS-NUMERO PIC 9.
            05 WS-MAXIMO PIC 9 VALUE 5.
            05 WS-CANT-DIS PIC 9.
 
-       01 WS-CONTADOR PIC 9(2) VALUE 0.
-       01 WS-CONTADOR2 PIC 9(2) VALUE 0.
-       01 WS-FILE-STATUS.
+       01 WS-CONTADOR PIC 9(6) VALUE 0.
+       01 WS-CONTADOR2 PIC 9(6) VALUE 0.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-FS-VALUES.
            05 FS-OKEI  PIC XX VALUE "00".
            05 FS-EOF   PIC XX VALUE "10".
-          
+       01 WS-OUTFILE-STATUS PIC XX.
+       01 WS-HIERFILE-STATUS PIC XX.
+       01 WS-EMPFILE-STATUS PIC XX.
+       01 WS-EXCFILE-STATUS PIC XX.
+       01 WS-CTLFILE-STATUS PIC XX.
+       01 WS-RESTFILE-STATUS PIC XX.
+       01 WS-AUDFILE-STATUS PIC XX.
+
+       01 WS-AUD-RAW-TS.
+           05 WS-AUD-RAW-DATE      PIC 9(8).
+           05 WS-AUD-RAW-TIME      PIC 9(6).
+           05 FILLER               PIC X(7).
+
+       01 WS-RESTART-FLAG PIC X VALUE 'N'.
+           88 RESTART-RUN VALUE 'Y'.
+       01 WS-RESTART-POINT PIC 9(6) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(2) VALUE 10.
+       01 WS-EXPECTED-CNT PIC 9(6) VALUE 0.
+
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYY          PIC 9(4).
+           05 WS-RUN-MM            PIC 9(2).
+           05 WS-RUN-DD            PIC 9(2).
+       01 WS-RUN-DATE-RF           PIC X(10).
+
+       01 WS-TITLE.
+           10 TTL-LIT              PIC X(30)
+                                    VALUE 'LISTADO DE DEPARTAMENTOS'.
+           10 TTL-FECHA-LIT        PIC X(8) VALUE 'FECHA: '.
+           10 TTL-FECHA            PIC X(10).
+           10 FILLER               PIC X(32) VALUE SPACES.
+       01 WS-HEADER.
+           10 HDR-DEPTNO           PIC X(3)  VALUE 'DNO'.
+           10 HDR-PIPE1            PIC X(1)  VALUE '|'.
+           10 HDR-DEPTNAME         PIC X(36) VALUE 'DEPTNAME'.
+           10 HDR-PIPE2            PIC X(1)  VALUE '|'.
+           10 HDR-MGRNO            PIC X(6)  VALUE 'MGRNO'.
+           10 HDR-PIPE3            PIC X(1)  VALUE '|'.
+           10 HDR-ADMRDEPT         PIC X(3)  VALUE 'ADM'.
+           10 HDR-PIPE4            PIC X(1)  VALUE '|'.
+           10 HDR-LOCATION         PIC X(16) VALUE 'LOCATION'.
+           10 FILLER               PIC X(12) VALUE SPACES.
+       01 WS-BODY.
+           10 BDY-DEPTNO           PIC X(3).
+           10 BDY-PIPE1            PIC X(1)  VALUE '|'.
+           10 BDY-DEPTNAME         PIC X(36).
+           10 BDY-PIPE2            PIC X(1)  VALUE '|'.
+           10 BDY-MGRNO            PIC X(6).
+           10 BDY-PIPE3            PIC X(1)  VALUE '|'.
+           10 BDY-ADMRDEPT         PIC X(3).
+           10 BDY-PIPE4            PIC X(1)  VALUE '|'.
+           10 BDY-LOCATION         PIC X(16).
+           10 FILLER               PIC X(12) VALUE SPACES.
+       01 WS-FOOTER.
+           10 FTR-CONTADOR         PIC ZZZZZ9.
+           10 FTR-LIT              PIC X(20) VALUE ' DEPARTMENTS READ'.
+           10 FILLER               PIC X(54) VALUE SPACES.
+
+       01 WS-HIER-TITLE.
+           10 HTL-LIT              PIC X(30)
+                                    VALUE 'DEPARTMENT HIERARCHY REPORT'.
+           10 HTL-FECHA-LIT        PIC X(8) VALUE 'FECHA: '.
+           10 HTL-FECHA            PIC X(10).
+           10 FILLER               PIC X(32) VALUE SPACES.
+       01 WS-HIER-LINE.
+           10 HL-TEXT              PIC X(70).
+           10 FILLER               PIC X(10) VALUE SPACES.
+       01 WS-HIER-ORPHAN-TITLE.
+           10 HOT-LIT              PIC X(70)
+                                    VALUE '-- UNRESOLVED PARENT --'.
+           10 FILLER               PIC X(10) VALUE SPACES.
+
+       01 WS-EXC-TITLE.
+           10 XTL-LIT              PIC X(30)
+                                    VALUE 'DEPARTMENT EXCEPTION REPORT'.
+           10 XTL-FECHA-LIT        PIC X(8) VALUE 'FECHA: '.
+           10 XTL-FECHA            PIC X(10).
+           10 FILLER               PIC X(32) VALUE SPACES.
+       01 WS-EXC-LINE.
+           10 XL-DEPTNO            PIC X(3).
+           10 XL-PIPE1             PIC X(1) VALUE '|'.
+           10 XL-REASON            PIC X(40).
+           10 FILLER               PIC X(36) VALUE SPACES.
+
+       01 WS-EMP-MAX               PIC 9(4) VALUE 1000.
+       01 WS-EMP-COUNT             PIC 9(4) VALUE 0.
+       01 WS-EMP-TABLE.
+           05 EMP-ENTRY OCCURS 1000 TIMES
+                        INDEXED BY EMP-IDX.
+               10 EMP-NO           PIC X(6).
+       01 WS-EMP-FOUND              PIC X VALUE 'N'.
+           88 EMP-FOUND             VALUE 'Y'.
+           88 EMP-NOT-FOUND         VALUE 'N'.
+
+       01 WS-DUP-FOUND               PIC X VALUE 'N'.
+           88 DUP-FOUND              VALUE 'Y'.
+           88 DUP-NOT-FOUND          VALUE 'N'.
+
+      * Shared department lookup table, keyed by DEPT-DEPTNO, loaded
+      * once during 2000-PROCESO. Feeds the hierarchy report, the
+      * duplicate-DEPTNO check and 3500-LOOKUP-DEPTO so any later
+      * report can answer "what's department X's manager/location"
+      * without another pass over INFILE.
+       01 WS-DEPT-MAX               PIC 9(3) VALUE 200.
+       01 WS-DEPT-COUNT             PIC 9(3) VALUE 0.
+       01 WS-ORPHAN-FOUND           PIC X VALUE 'N'.
+           88 ORPHAN-FOUND          VALUE 'Y'.
+       01 WS-DEPT-POS               PIC 9(3).
+       01 WS-DEPT-TABLE.
+           05 DEPT-ENTRY OCCURS 200 TIMES
+                         INDEXED BY DEPT-IDX DEPT-IDX2.
+               10 DEPT-DEPTNO       PIC X(3).
+               10 DEPT-DEPTNAME     PIC X(36).
+               10 DEPT-MGRNO        PIC X(6).
+               10 DEPT-ADMRDEPT     PIC X(3).
+               10 DEPT-LOCATION     PIC X(16).
+               10 DEPT-PRINTED      PIC X VALUE 'N'.
+               10 DEPT-INDENT       PIC 9.
+
+      * Explicit push-down stack used by 5000-HIER-REPORT to walk the
+      * department table in true parent-then-children (preorder) order
+      * without recursion - each entry is a DEPT-IDX occurrence number.
+       01 WS-HIER-STACK.
+           05 HIER-STACK-ENTRY  PIC 9(3) OCCURS 200 TIMES
+                                INDEXED BY STK-IDX.
+       01 WS-STACK-TOP              PIC 9(3) VALUE 0.
+       01 WS-PUSH-VAL                PIC 9(3).
+
+       01 WS-LOOKUP-DEPTNO          PIC X(3).
+       01 WS-LOOKUP-FOUND           PIC X VALUE 'N'.
+           88 LOOKUP-FOUND          VALUE 'Y'.
+           88 LOOKUP-NOT-FOUND      VALUE 'N'.
+       01 WS-LOOKUP-DEPTNAME        PIC X(36).
+       01 WS-LOOKUP-MGRNO           PIC X(6).
+       01 WS-LOOKUP-ADMRDEPT        PIC X(3).
+       01 WS-LOOKUP-LOCATION        PIC X(16).
+
        PROCEDURE DIVISION.
            PERFORM 1000-INICIO
            THRU 1000-INICIO-EXIT
 
            PERFORM 2000-PROCESO
-           THRU 2000-PROCESO-EXIT 
-           UNTIL WS-FILE-STATUS = FS-EOF 
+           THRU 2000-PROCESO-EXIT
+           UNTIL WS-FILE-STATUS = FS-EOF
 
            PERFORM 3000-FIN
            THRU 3000-FIN-EXIT
@@ -45,51 +254,518 @@
 
        1000-INICIO.
            DISPLAY "Entro al inicio"
-           MOVE ZERO TO WS-NUMERO 
-           INITIALIZE WS-NUMERO 
-           MOVE ZERO TO WS-CANT-DIS 
+           MOVE ZERO TO WS-NUMERO
+           INITIALIZE WS-NUMERO
+           MOVE ZERO TO WS-CANT-DIS
 
            MOVE ZERO TO WS-CONTADOR
            MOVE ZERO TO WS-CONTADOR2
 
+           PERFORM 1120-CARGA-CTL
+           THRU 1120-CARGA-CTL-EXIT
+
+           IF RESTART-RUN
+              PERFORM 1130-CARGA-CHECKPOINT
+              THRU 1130-CARGA-CHECKPOINT-EXIT
+           END-IF
+
            OPEN INPUT INFILE
            EVALUATE WS-FILE-STATUS
-               WHEN "00" 
+               WHEN "00"
                   DISPLAY "Se abrio correctamente"
                WHEN "10"
                   DISPLAY "El archivo esta vacio"
-               WHEN OTHER 
-                  DISPLAY "El error es: " WS-FILE-STATUS 
-           END-EVALUATE 
+               WHEN OTHER
+                  DISPLAY "El error es: " WS-FILE-STATUS
+           END-EVALUATE
+
+           IF RESTART-RUN
+              OPEN EXTEND OUTFILE
+           ELSE
+              OPEN OUTPUT OUTFILE
+           END-IF
+           EVALUATE WS-OUTFILE-STATUS
+               WHEN "00"
+                  CONTINUE
+               WHEN OTHER
+                  DISPLAY "EL ERROR DE OUTFILE ES: " WS-OUTFILE-STATUS
+           END-EVALUATE
+
+           OPEN OUTPUT HIERFILE
+           EVALUATE WS-HIERFILE-STATUS
+               WHEN "00"
+                  CONTINUE
+               WHEN OTHER
+                  DISPLAY "EL ERROR DE HIERFILE ES: " WS-HIERFILE-STATUS
+           END-EVALUATE
+
+           OPEN OUTPUT EXCFILE
+           EVALUATE WS-EXCFILE-STATUS
+               WHEN "00"
+                  CONTINUE
+               WHEN OTHER
+                  DISPLAY "EL ERROR DE EXCFILE ES: " WS-EXCFILE-STATUS
+           END-EVALUATE
+
+           OPEN OUTPUT RESTFILE
+           EVALUATE WS-RESTFILE-STATUS
+               WHEN "00"
+                  CONTINUE
+               WHEN OTHER
+                  DISPLAY "EL ERROR DE RESTFILE ES: " WS-RESTFILE-STATUS
+           END-EVALUATE
+
+           PERFORM 1140-AUDIT-ABRE
+           THRU 1140-AUDIT-ABRE-EXIT
+
+           MOVE 'START' TO AUD-EVENT
+           MOVE 0       TO AUD-RECORDS
+           MOVE "00"    TO AUD-STATUS
+           PERFORM 1150-AUDIT-ESCRIBE
+           THRU 1150-AUDIT-ESCRIBE-EXIT
+
+           PERFORM 1100-CARGA-EMP
+           THRU 1100-CARGA-EMP-EXIT
+
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-RUN-YYYY
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-RUN-MM
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-RUN-DD
+           STRING WS-RUN-YYYY    DELIMITED BY SIZE
+                  '-'            DELIMITED BY SIZE
+                  WS-RUN-MM      DELIMITED BY SIZE
+                  '-'            DELIMITED BY SIZE
+                  WS-RUN-DD      DELIMITED BY SIZE
+             INTO WS-RUN-DATE-RF
+           END-STRING
+
+           PERFORM 2200-HEADER
+           THRU 2200-HEADER-EXIT
 
            .
        1000-INICIO-EXIT.
            EXIT.
+
+       1100-CARGA-EMP.
+           MOVE "00" TO WS-EMPFILE-STATUS
+           OPEN INPUT EMPFILE
+           EVALUATE WS-EMPFILE-STATUS
+               WHEN "00"
+                  PERFORM UNTIL WS-EMPFILE-STATUS = "10"
+                     READ EMPFILE INTO REG-EMPFILE
+                     AT END
+                        MOVE "10" TO WS-EMPFILE-STATUS
+                     NOT AT END
+                        IF WS-EMP-COUNT < WS-EMP-MAX
+                           ADD 1 TO WS-EMP-COUNT
+                           SET EMP-IDX TO WS-EMP-COUNT
+                           MOVE EMP-EMPNO TO EMP-NO (EMP-IDX)
+                        END-IF
+                  END-PERFORM
+                  CLOSE EMPFILE
+               WHEN "35"
+                  DISPLAY "NO EXISTE ARCHIVO DE EMPLEADOS"
+               WHEN OTHER
+                  DISPLAY "EL ERROR DE EMPFILE ES: " WS-EMPFILE-STATUS
+           END-EVALUATE
+           .
+       1100-CARGA-EMP-EXIT.
+           EXIT.
+
+       1120-CARGA-CTL.
+           MOVE "00" TO WS-CTLFILE-STATUS
+           OPEN INPUT CTLFILE
+           EVALUATE WS-CTLFILE-STATUS
+               WHEN "00"
+                  READ CTLFILE INTO REG-CTLFILE
+                     AT END
+                        CONTINUE
+                     NOT AT END
+                        MOVE CTL-RESTART-FLAG TO WS-RESTART-FLAG
+                        MOVE CTL-EXPECTED-CNT TO WS-EXPECTED-CNT
+                  END-READ
+                  CLOSE CTLFILE
+               WHEN "35"
+                  DISPLAY "NO EXISTE TARJETA DE CONTROL, SIGUE NORMAL"
+               WHEN OTHER
+                  DISPLAY "EL ERROR DE CTLFILE ES: " WS-CTLFILE-STATUS
+           END-EVALUATE
+           .
+       1120-CARGA-CTL-EXIT.
+           EXIT.
+
+       1130-CARGA-CHECKPOINT.
+           MOVE "00" TO WS-RESTFILE-STATUS
+           OPEN INPUT RESTFILE
+           EVALUATE WS-RESTFILE-STATUS
+               WHEN "00"
+                  PERFORM UNTIL WS-RESTFILE-STATUS = "10"
+                     READ RESTFILE INTO REG-RESTFILE
+                     AT END
+                        MOVE "10" TO WS-RESTFILE-STATUS
+                     NOT AT END
+                        MOVE REST-CONTADOR TO WS-RESTART-POINT
+                  END-PERFORM
+                  CLOSE RESTFILE
+               WHEN "35"
+                  DISPLAY "NO HAY CHECKPOINT PREVIO, ARRANCA DE CERO"
+               WHEN OTHER
+                  DISPLAY "EL ERROR DE RESTFILE ES: " WS-RESTFILE-STATUS
+           END-EVALUATE
+           .
+       1130-CARGA-CHECKPOINT-EXIT.
+           EXIT.
+
+       1140-AUDIT-ABRE.
+           MOVE "00" TO WS-AUDFILE-STATUS
+           OPEN EXTEND AUDFILE
+           IF WS-AUDFILE-STATUS NOT = "00"
+              OPEN OUTPUT AUDFILE
+           END-IF
+           EVALUATE WS-AUDFILE-STATUS
+               WHEN "00"
+                  CONTINUE
+               WHEN OTHER
+                  DISPLAY "EL ERROR DE AUDFILE ES: " WS-AUDFILE-STATUS
+           END-EVALUATE
+           .
+       1140-AUDIT-ABRE-EXIT.
+           EXIT.
+
+       1150-AUDIT-ESCRIBE.
+           MOVE 'N00BASE' TO AUD-PROGRAM
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-AUD-RAW-TS
+           STRING WS-AUD-RAW-DATE (1:4) DELIMITED BY SIZE
+                  '-'                   DELIMITED BY SIZE
+                  WS-AUD-RAW-DATE (5:2) DELIMITED BY SIZE
+                  '-'                   DELIMITED BY SIZE
+                  WS-AUD-RAW-DATE (7:2) DELIMITED BY SIZE
+                  ' '                   DELIMITED BY SIZE
+                  WS-AUD-RAW-TIME (1:2) DELIMITED BY SIZE
+                  ':'                   DELIMITED BY SIZE
+                  WS-AUD-RAW-TIME (3:2) DELIMITED BY SIZE
+                  ':'                   DELIMITED BY SIZE
+                  WS-AUD-RAW-TIME (5:2) DELIMITED BY SIZE
+             INTO AUD-TIMESTAMP
+           END-STRING
+           WRITE REG-AUDFILE
+           .
+       1150-AUDIT-ESCRIBE-EXIT.
+           EXIT.
+
        2000-PROCESO.
            DISPLAY "Entro al proceso"
            PERFORM 2100-LECTURA
            THRU 2100-LECTURA-EXIT
-           ADD 1 TO WS-CONTADOR2
-           DISPLAY 'Datos de departamento:'
-           DISPLAY OUT-DEPTNO
-           DISPLAY OUT-DEPTNAME
-           DISPLAY '-----------------------'
+           IF WS-FILE-STATUS NOT = FS-EOF
+      *       INFILE IS SEQUENTIAL, SO A RESTART RUN CANNOT REPOSITION
+      *       PAST WS-RESTART-POINT - EVERY RECORD IS STILL READ AND
+      *       VALIDATED FROM THE TOP. DEPT-TABLE CAPTURE AND MGRNO/DUP
+      *       VALIDATION MUST RUN FOR EVERY RECORD SO HIERFILE/EXCFILE
+      *       (FULLY REBUILT EACH RUN, NOT APPENDED) COME OUT COMPLETE;
+      *       ONLY THE OUTFILE DETAIL LINE IS SKIPPED FOR RECORDS A
+      *       PRIOR RUN ALREADY WROTE, SO THE CHECKPOINT SAVES DUPLICATE
+      *       REPORT OUTPUT, NOT THE READ/VALIDATE PASS ITSELF.
+              PERFORM 2360-VALIDA-MGR
+              THRU 2360-VALIDA-MGR-EXIT
+              PERFORM 2365-CHECK-DUP
+              THRU 2365-CHECK-DUP-EXIT
+              IF RESTART-RUN AND WS-CONTADOR <= WS-RESTART-POINT
+                 CONTINUE
+              ELSE
+                 ADD 1 TO WS-CONTADOR2
+                 DISPLAY 'Datos de departamento:'
+                 DISPLAY OUT-DEPTNO
+                 DISPLAY OUT-DEPTNAME
+                 DISPLAY '-----------------------'
+                 PERFORM 2300-MOVE-Y-WRITE
+                 THRU 2300-MOVE-Y-WRITE-EXIT
+              END-IF
+              PERFORM 2370-CHECKPOINT
+              THRU 2370-CHECKPOINT-EXIT
+           END-IF
            .
        2000-PROCESO-EXIT.
            EXIT.
-       
+
        2100-LECTURA.
            READ INFILE INTO REG-INFILE
-           AT END
-              MOVE "10" to WS-FILE-STATUS
-           ADD 1 TO WS-CONTADOR
+              AT END
+                 MOVE "10" TO WS-FILE-STATUS
+              NOT AT END
+                 ADD 1 TO WS-CONTADOR
+           END-READ
            .
        2100-LECTURA-EXIT.
            EXIT.
-       
+
+       2200-HEADER.
+           IF NOT RESTART-RUN
+              MOVE WS-RUN-DATE-RF TO TTL-FECHA
+              WRITE REG-OUTFILE FROM WS-TITLE
+              WRITE REG-OUTFILE FROM WS-HEADER
+           END-IF
+
+           MOVE WS-RUN-DATE-RF TO XTL-FECHA
+           WRITE REG-EXCFILE FROM WS-EXC-TITLE
+           .
+       2200-HEADER-EXIT.
+           EXIT.
+
+       2300-MOVE-Y-WRITE.
+           MOVE OUT-DEPTNO     TO BDY-DEPTNO
+           MOVE OUT-DEPTNAME   TO BDY-DEPTNAME
+           MOVE OUT-MGRNO      TO BDY-MGRNO
+           MOVE OUT-ADMRDEPT   TO BDY-ADMRDEPT
+           MOVE OUT-LOCATION   TO BDY-LOCATION
+           WRITE REG-OUTFILE FROM WS-BODY
+           .
+       2300-MOVE-Y-WRITE-EXIT.
+           EXIT.
+
+       2350-CAPTURA-DEPT.
+           IF WS-DEPT-COUNT < WS-DEPT-MAX
+              ADD 1 TO WS-DEPT-COUNT
+              SET DEPT-IDX TO WS-DEPT-COUNT
+              MOVE OUT-DEPTNO      TO DEPT-DEPTNO (DEPT-IDX)
+              MOVE OUT-DEPTNAME    TO DEPT-DEPTNAME (DEPT-IDX)
+              MOVE OUT-MGRNO       TO DEPT-MGRNO (DEPT-IDX)
+              MOVE OUT-ADMRDEPT    TO DEPT-ADMRDEPT (DEPT-IDX)
+              MOVE OUT-LOCATION    TO DEPT-LOCATION (DEPT-IDX)
+              MOVE 'N'             TO DEPT-PRINTED (DEPT-IDX)
+              MOVE 0               TO DEPT-INDENT (DEPT-IDX)
+           END-IF
+           .
+       2350-CAPTURA-DEPT-EXIT.
+           EXIT.
+
+       2360-VALIDA-MGR.
+           SET EMP-NOT-FOUND TO TRUE
+           IF OUT-MGRNO = SPACES
+              MOVE OUT-DEPTNO TO XL-DEPTNO
+              MOVE 'MGRNO IS VACANT - NO MANAGER ASSIGNED' TO XL-REASON
+              WRITE REG-EXCFILE FROM WS-EXC-LINE
+           ELSE
+              SET EMP-IDX TO 1
+              SEARCH EMP-ENTRY
+                 AT END
+                    SET EMP-NOT-FOUND TO TRUE
+                 WHEN EMP-IDX > WS-EMP-COUNT
+                    SET EMP-NOT-FOUND TO TRUE
+                 WHEN EMP-NO (EMP-IDX) = OUT-MGRNO
+                    SET EMP-FOUND TO TRUE
+              END-SEARCH
+              IF EMP-NOT-FOUND
+                 MOVE OUT-DEPTNO TO XL-DEPTNO
+                 STRING 'MGRNO ' DELIMITED BY SIZE
+                        OUT-MGRNO DELIMITED BY SIZE
+                        ' NOT FOUND IN EMP MASTER' DELIMITED BY SIZE
+                   INTO XL-REASON
+                 END-STRING
+                 WRITE REG-EXCFILE FROM WS-EXC-LINE
+              END-IF
+           END-IF
+           .
+       2360-VALIDA-MGR-EXIT.
+           EXIT.
+
+       2365-CHECK-DUP.
+           MOVE OUT-DEPTNO TO WS-LOOKUP-DEPTNO
+           PERFORM 3500-LOOKUP-DEPTO
+           THRU 3500-LOOKUP-DEPTO-EXIT
+           IF LOOKUP-FOUND
+              MOVE OUT-DEPTNO TO XL-DEPTNO
+              MOVE 'DUPLICATE DEPTNO IN INFILE' TO XL-REASON
+              WRITE REG-EXCFILE FROM WS-EXC-LINE
+           ELSE
+              PERFORM 2350-CAPTURA-DEPT
+              THRU 2350-CAPTURA-DEPT-EXIT
+           END-IF
+           .
+       2365-CHECK-DUP-EXIT.
+           EXIT.
+
+       2370-CHECKPOINT.
+           IF FUNCTION MOD(WS-CONTADOR, WS-CHECKPOINT-INTERVAL) = 0
+              MOVE WS-CONTADOR TO REST-CONTADOR
+              WRITE REG-RESTFILE
+           END-IF
+           .
+       2370-CHECKPOINT-EXIT.
+           EXIT.
+
+       2400-FOOTER.
+           MOVE WS-CONTADOR2 TO FTR-CONTADOR
+           WRITE REG-OUTFILE FROM WS-FOOTER
+           .
+       2400-FOOTER-EXIT.
+           EXIT.
+
        3000-FIN.
+           PERFORM 2400-FOOTER
+           THRU 2400-FOOTER-EXIT
+           PERFORM 5000-HIER-REPORT
+           THRU 5000-HIER-REPORT-EXIT
+           PERFORM 3100-CONTROL-TOTAL
+           THRU 3100-CONTROL-TOTAL-EXIT
+
+           MOVE 'END  '       TO AUD-EVENT
+           MOVE WS-CONTADOR2  TO AUD-RECORDS
+           MOVE WS-FILE-STATUS TO AUD-STATUS
+           PERFORM 1150-AUDIT-ESCRIBE
+           THRU 1150-AUDIT-ESCRIBE-EXIT
+
            CLOSE INFILE
+           CLOSE OUTFILE
+           CLOSE HIERFILE
+           CLOSE EXCFILE
+           CLOSE RESTFILE
+           CLOSE AUDFILE
            DISPLAY "Entro al fin"
            .
        3000-FIN-EXIT.
            EXIT.
+
+       3100-CONTROL-TOTAL.
+           IF WS-EXPECTED-CNT > 0
+              IF WS-CONTADOR NOT = WS-EXPECTED-CNT
+                 DISPLAY '**************************************'
+                 DISPLAY '*** N00BASE TOTAL DE CONTROL NO CUADRA ***'
+                 DISPLAY '*** ESPERADO.: ' WS-EXPECTED-CNT
+                 DISPLAY '*** LEIDO....: ' WS-CONTADOR
+                 DISPLAY '**************************************'
+                 MOVE 16 TO RETURN-CODE
+              ELSE
+                 DISPLAY 'TOTAL DE CONTROL OK - ' WS-CONTADOR
+                         ' REGISTROS CONCILIADOS'
+              END-IF
+           END-IF
+           .
+       3100-CONTROL-TOTAL-EXIT.
+           EXIT.
+
+       3500-LOOKUP-DEPTO.
+           SET LOOKUP-NOT-FOUND TO TRUE
+           MOVE SPACES TO WS-LOOKUP-DEPTNAME
+           MOVE SPACES TO WS-LOOKUP-MGRNO
+           MOVE SPACES TO WS-LOOKUP-ADMRDEPT
+           MOVE SPACES TO WS-LOOKUP-LOCATION
+           IF WS-DEPT-COUNT > 0
+              SET DEPT-IDX TO 1
+              SEARCH DEPT-ENTRY
+                 AT END
+                    SET LOOKUP-NOT-FOUND TO TRUE
+                 WHEN DEPT-IDX > WS-DEPT-COUNT
+                    SET LOOKUP-NOT-FOUND TO TRUE
+                 WHEN DEPT-DEPTNO (DEPT-IDX) = WS-LOOKUP-DEPTNO
+                    SET LOOKUP-FOUND TO TRUE
+                    MOVE DEPT-DEPTNAME (DEPT-IDX) TO WS-LOOKUP-DEPTNAME
+                    MOVE DEPT-MGRNO (DEPT-IDX)    TO WS-LOOKUP-MGRNO
+                    MOVE DEPT-ADMRDEPT (DEPT-IDX) TO WS-LOOKUP-ADMRDEPT
+                    MOVE DEPT-LOCATION (DEPT-IDX) TO WS-LOOKUP-LOCATION
+              END-SEARCH
+           END-IF
+           .
+       3500-LOOKUP-DEPTO-EXIT.
+           EXIT.
+
+       5000-HIER-REPORT.
+      *    TRUE PREORDER WALK OF THE DEPARTMENT TREE: EACH ROOT IS
+      *    PUSHED ONTO WS-HIER-STACK, THEN POPPED/PRINTED/HAS-ITS
+      *    -OWN-CHILDREN-PUSHED IN TURN, SO A PARENT'S CHILDREN ALWAYS
+      *    PRINT IMMEDIATELY AFTER IT INSTEAD OF LEVEL BY LEVEL.
+           MOVE WS-RUN-DATE-RF TO HTL-FECHA
+           WRITE REG-HIERFILE FROM WS-HIER-TITLE
+
+           MOVE 0 TO WS-STACK-TOP
+           PERFORM VARYING DEPT-IDX FROM WS-DEPT-COUNT BY -1
+                   UNTIL DEPT-IDX < 1
+              IF DEPT-ADMRDEPT (DEPT-IDX) = SPACES
+                 OR DEPT-ADMRDEPT (DEPT-IDX) = DEPT-DEPTNO (DEPT-IDX)
+                 MOVE 0 TO DEPT-INDENT (DEPT-IDX)
+                 SET WS-PUSH-VAL TO DEPT-IDX
+                 PERFORM 5310-PUSH-STACK
+                 THRU 5310-PUSH-STACK-EXIT
+              END-IF
+           END-PERFORM
+
+           PERFORM UNTIL WS-STACK-TOP = 0
+              PERFORM 5320-POP-STACK
+              THRU 5320-POP-STACK-EXIT
+              IF DEPT-PRINTED (DEPT-IDX) = 'N'
+                 PERFORM 5300-WRITE-HIER-LINE
+                 THRU 5300-WRITE-HIER-LINE-EXIT
+                 MOVE 'Y' TO DEPT-PRINTED (DEPT-IDX)
+                 PERFORM 5330-PUSH-CHILDREN
+                 THRU 5330-PUSH-CHILDREN-EXIT
+              END-IF
+           END-PERFORM
+
+           MOVE 'N' TO WS-ORPHAN-FOUND
+           PERFORM VARYING DEPT-IDX FROM 1 BY 1
+                   UNTIL DEPT-IDX > WS-DEPT-COUNT
+              IF DEPT-PRINTED (DEPT-IDX) = 'N'
+                 IF NOT ORPHAN-FOUND
+                    WRITE REG-HIERFILE FROM WS-HIER-ORPHAN-TITLE
+                    SET ORPHAN-FOUND TO TRUE
+                 END-IF
+                 MOVE 0 TO DEPT-INDENT (DEPT-IDX)
+                 PERFORM 5300-WRITE-HIER-LINE
+                 THRU 5300-WRITE-HIER-LINE-EXIT
+                 MOVE 'Y' TO DEPT-PRINTED (DEPT-IDX)
+              END-IF
+           END-PERFORM
+           .
+       5000-HIER-REPORT-EXIT.
+           EXIT.
+
+       5310-PUSH-STACK.
+           IF WS-STACK-TOP < WS-DEPT-MAX
+              ADD 1 TO WS-STACK-TOP
+              SET STK-IDX TO WS-STACK-TOP
+              MOVE WS-PUSH-VAL TO HIER-STACK-ENTRY (STK-IDX)
+           END-IF
+           .
+       5310-PUSH-STACK-EXIT.
+           EXIT.
+
+       5320-POP-STACK.
+           SET STK-IDX TO WS-STACK-TOP
+           MOVE HIER-STACK-ENTRY (STK-IDX) TO WS-PUSH-VAL
+           SUBTRACT 1 FROM WS-STACK-TOP
+           SET DEPT-IDX TO WS-PUSH-VAL
+           .
+       5320-POP-STACK-EXIT.
+           EXIT.
+
+      *    PUSHES THE UNPRINTED CHILDREN OF THE JUST-PRINTED DEPT-IDX
+      *    IN REVERSE FILE ORDER SO THEY POP BACK OFF IN FILE ORDER.
+       5330-PUSH-CHILDREN.
+           PERFORM VARYING DEPT-IDX2 FROM WS-DEPT-COUNT BY -1
+                   UNTIL DEPT-IDX2 < 1
+              IF DEPT-ADMRDEPT (DEPT-IDX2) = DEPT-DEPTNO (DEPT-IDX)
+                 AND DEPT-IDX2 NOT = DEPT-IDX
+                 AND DEPT-PRINTED (DEPT-IDX2) = 'N'
+                 COMPUTE DEPT-INDENT (DEPT-IDX2) =
+                         DEPT-INDENT (DEPT-IDX) + 1
+                 SET WS-PUSH-VAL TO DEPT-IDX2
+                 PERFORM 5310-PUSH-STACK
+                 THRU 5310-PUSH-STACK-EXIT
+              END-IF
+           END-PERFORM
+           .
+       5330-PUSH-CHILDREN-EXIT.
+           EXIT.
+
+       5300-WRITE-HIER-LINE.
+           MOVE SPACES TO HL-TEXT
+           COMPUTE WS-DEPT-POS = (DEPT-INDENT (DEPT-IDX) * 3) + 1
+           STRING DEPT-DEPTNO (DEPT-IDX)   DELIMITED BY SIZE
+                  ' - '                    DELIMITED BY SIZE
+                  DEPT-DEPTNAME (DEPT-IDX) DELIMITED BY SIZE
+             INTO HL-TEXT
+             WITH POINTER WS-DEPT-POS
+           END-STRING
+           WRITE REG-HIERFILE FROM WS-HIER-LINE
+           .
+       5300-WRITE-HIER-LINE-EXIT.
+           EXIT.
